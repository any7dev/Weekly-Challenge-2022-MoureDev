@@ -0,0 +1,86 @@
+//PALINDRJ JOB (ACCTNO),'PALINDROME BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PALINDRJ - EJECUCION DIARIA COMPLETA DE LA SUITE PALINDROMO. *
+//*                                                                *
+//* BORRA EL CHECKPOINT DE LA EJECUCION ANTERIOR (ARRANQUE EN    *
+//* FRIO), PROCESA EL FICHERO DE FRASES DEL DIA CON              *
+//* PALINDROMO-BATCH (QUE TAMBIEN ESCRIBE AUDITLOG) Y GENERA EL  *
+//* INFORME RESUMEN CON PALINDROMO-RPT.                          *
+//*                                                                *
+//* PARA REANUDAR UN LOTE QUE QUEDO A MEDIAS TRAS UN ABEND, NO    *
+//* RESUBMITIR ESTE JOB: USAR PALINDRR, QUE CONSERVA EL          *
+//* CHECKPOINT EN VEZ DE BORRARLO.                                *
+//*--------------------------------------------------------------*
+//*
+//* PASO 010 - BORRA EL CHECKPOINT, RESULTS Y SUMMARY DE LA
+//* EJECUCION ANTERIOR PARA UN ARRANQUE EN FRIO (EL JOB CREA LOS
+//* TRES DE NUEVO EN LOS PASOS SIGUIENTES CON DISP=NEW, ASI QUE
+//* TIENEN QUE QUEDAR DESCATALOGADOS ANTES DE CADA EJECUCION
+//* DIARIA). SI ALGUN DATASET NO EXISTE TODAVIA (PRIMERA
+//* EJECUCION), EL PASO TERMINA CON CC 0004 QUE SE IGNORA.
+//*
+//STEP010  EXEC PGM=IEFBR14
+//CHKPOINT DD  DSN=PROD.PALINDR.CHKPOINT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//RESULTS  DD  DSN=PROD.PALINDR.RESULTS,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=216,BLKSIZE=0)
+//SUMMARY  DD  DSN=PROD.PALINDR.SUMMARY,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* PASO 015 - COMPRUEBA QUE EL FICHERO DE FRASES DEL DIA EXISTE
+//* Y ESTA CATALOGADO ANTES DE ARRANCAR EL LOTE. SI FRASEIN NO
+//* ESTA, LISTCAT TERMINA CON CC DISTINTO DE CERO Y LOS PASOS
+//* SIGUIENTES SE SALTAN (COND=(0,NE,STEPxxx): SE SALTA EL PASO
+//* SALVO QUE EL ANTERIOR HAYA TERMINADO EXACTAMENTE CON CC 0)
+//* EN VEZ DE ABORTAR PALINDROMO-BATCH A MEDIAS.
+//*
+//STEP015  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES('PROD.PALINDR.FRASEIN') ALL
+/*
+//*
+//* PASO 020 - PROCESA EL LOTE DE FRASES DEL DIA. CREA RESULTS
+//* DESDE CERO Y AMPLIA AUDITLOG (CATLG,CATLG PARA CONSERVARLO
+//* SI EL JOB VUELVE A CORRER TRAS UN RESTART EN PALINDRR).
+//* EXCEPTNS LO MANTIENE PALINMNT (VER ESE JOB); DEBE EXISTIR YA
+//* CON AL MENOS UNA EJECUCION DE PALINMNT ANTES DEL PRIMER
+//* PALINDRJ DE PRODUCCION. NO SE EJECUTA SI FRASEIN NO SUPERO
+//* LA VALIDACION DEL PASO 015.
+//*
+//STEP020  EXEC PGM=PALINDROMO-BATCH,COND=(0,NE,STEP015)
+//FRASEIN  DD  DSN=PROD.PALINDR.FRASEIN,DISP=SHR
+//RESULTS  DD  DSN=PROD.PALINDR.RESULTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=216,BLKSIZE=0)
+//AUDITLOG DD  DSN=PROD.PALINDR.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=237,BLKSIZE=0)
+//CHKPOINT DD  DSN=PROD.PALINDR.CHKPOINT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//EXCEPTNS DD  DSN=PROD.PALINDR.EXCEPTNS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//* PASO 030 - INFORME RESUMEN DEL LOTE. NO SE EJECUTA SI EL
+//* PASO 015 NO ENCONTRO FRASEIN O SI EL PASO 020 NO TERMINO
+//* CON CC 0.
+//*
+//STEP030  EXEC PGM=PALINDROMO-RPT,
+//             COND=((0,NE,STEP015),(0,NE,STEP020))
+//RESULTS  DD  DSN=PROD.PALINDR.RESULTS,DISP=SHR
+//SUMMARY  DD  DSN=PROD.PALINDR.SUMMARY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
