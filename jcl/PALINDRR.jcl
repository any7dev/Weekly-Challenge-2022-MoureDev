@@ -0,0 +1,49 @@
+//PALINDRR JOB (ACCTNO),'PALINDROME RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PALINDRR - REANUDA UN LOTE PALINDROMO-BATCH INTERRUMPIDO.    *
+//*                                                                *
+//* NO BORRA EL CHECKPOINT (A DIFERENCIA DE PALINDRJ): SE USA EL *
+//* DATASET CHKPOINT TAL Y COMO LO DEJO LA EJECUCION ANTERIOR    *
+//* PARA QUE PALINDROMO-BATCH SEPA DESDE QUE REGISTRO REANUDAR   *
+//* SIN DUPLICAR FILAS EN RESULTS NI EN AUDITLOG.                *
+//*--------------------------------------------------------------*
+//*
+//* PASO 005 - COMPRUEBA QUE EL FICHERO DE FRASES DEL DIA EXISTE
+//* Y ESTA CATALOGADO ANTES DE REANUDAR EL LOTE, IGUAL QUE EN
+//* PALINDRJ. SI FRASEIN NO ESTA, LISTCAT TERMINA CON CC DISTINTO
+//* DE CERO Y LOS PASOS SIGUIENTES SE SALTAN (COND=(0,NE,STEPxxx):
+//* SE SALTA EL PASO SALVO QUE EL ANTERIOR HAYA TERMINADO
+//* EXACTAMENTE CON CC 0).
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES('PROD.PALINDR.FRASEIN') ALL
+/*
+//*
+//* PASO 010 - REANUDA EL LOTE. RESULTS Y AUDITLOG SE ABREN EN
+//* MODO EXTEND (MOD) PORQUE YA CONTIENEN LO ESCRITO ANTES DEL
+//* ABEND. NO SE EJECUTA SI FRASEIN NO SUPERO LA VALIDACION DEL
+//* PASO 005.
+//*
+//STEP010  EXEC PGM=PALINDROMO-BATCH,COND=(0,NE,STEP005)
+//FRASEIN  DD  DSN=PROD.PALINDR.FRASEIN,DISP=SHR
+//RESULTS  DD  DSN=PROD.PALINDR.RESULTS,DISP=(MOD,CATLG,CATLG)
+//AUDITLOG DD  DSN=PROD.PALINDR.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//CHKPOINT DD  DSN=PROD.PALINDR.CHKPOINT,DISP=(MOD,CATLG,CATLG)
+//EXCEPTNS DD  DSN=PROD.PALINDR.EXCEPTNS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//* PASO 020 - INFORME RESUMEN, IGUAL QUE EN PALINDRJ. NO SE
+//* EJECUTA SI EL PASO 005 NO ENCONTRO FRASEIN O SI EL PASO 010
+//* NO TERMINO CON CC 0.
+//*
+//STEP020  EXEC PGM=PALINDROMO-RPT,
+//             COND=((0,NE,STEP005),(0,NE,STEP010))
+//RESULTS  DD  DSN=PROD.PALINDR.RESULTS,DISP=SHR
+//SUMMARY  DD  DSN=PROD.PALINDR.SUMMARY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
