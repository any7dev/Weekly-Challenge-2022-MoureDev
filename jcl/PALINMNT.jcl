@@ -0,0 +1,17 @@
+//PALINMNT JOB (ACCTNO),'PALINDROME MAINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PALINMNT - APLICA TRANSACCIONES DE MANTENIMIENTO (ALTA/BAJA  *
+//* DE EXCEPCIONES) SOBRE EL MAESTRO EXCEPTNS QUE CONSULTA        *
+//* PALINDROMO-BATCH. SE SUBMITE A PETICION, ANTES DE PALINDRJ O *
+//* PALINDRR, CUANDO UN ANALISTA NECESITA FORZAR EL VEREDICTO DE *
+//* ALGUNA FRASE CONCRETA.                                        *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PALINDROMO-MAINT
+//MAINTIN  DD  DSN=PROD.PALINDR.MAINTIN,DISP=SHR
+//EXCEPTNS DD  DSN=PROD.PALINDR.EXCEPTNS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=243,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
