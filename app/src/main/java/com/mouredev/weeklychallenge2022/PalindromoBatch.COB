@@ -0,0 +1,429 @@
+      *> Variante de PALINDROMO que procesa un fichero de frases en
+      *> lote, en vez de pedir la frase por consola con ACCEPT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINDROMO-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRASE-IN-FILE ASSIGN TO "FRASEIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FRASEIN-STATUS.
+           SELECT RESULT-OUT-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTNS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRASE-IN-FILE.
+       01  FRASE-IN-REC PIC X(200).
+       FD  RESULT-OUT-FILE.
+       01  RESULT-OUT-REC.
+           COPY PALIRSLT.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUD-FRASE       PIC X(200).
+           05 AUD-VERDICT     PIC X(3).
+           05 AUD-TIMESTAMP   PIC X(14).
+           05 AUD-USER-ID     PIC X(20).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC     PIC 9(9).
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-REC.
+           COPY PALEXCPT.
+       WORKING-STORAGE SECTION.
+           COPY PALIFRAS.
+           77 I PIC 9(3).
+           77 J PIC 9(3).
+           77 CARACI PIC X.
+           77 CARACJ PIC X.
+           77 WS-CLEAN-FRASE PIC X(200).
+           77 WS-WAS-CLEANED PIC X VALUE 'N'.
+           77 WS-CHAR PIC X.
+           77 K PIC 9(3).
+           77 K2 PIC 9(3).
+           77 WS-MATCH-FAILED PIC X VALUE 'N'.
+           77 WS-EOF PIC X VALUE 'N'.
+           77 WS-FRASES-LEIDAS PIC 9(9) VALUE ZERO.
+           77 WS-AUDIT-STATUS PIC XX.
+           77 WS-FRASEIN-STATUS PIC XX.
+           77 WS-RESULT-STATUS PIC XX.
+           77 WS-FECHA PIC 9(8).
+           77 WS-USER-ID PIC X(20).
+           77 WS-CHKPT-STATUS PIC XX.
+           77 WS-RESTART-FROM PIC 9(9) VALUE ZERO.
+           77 WS-CHKPT-INTERVAL PIC 9(9) VALUE 100.
+           77 WS-MODO-COMPARACION PIC X VALUE 'N'.
+               88 MODO-NORMALIZADO VALUE 'N'.
+               88 MODO-ESTRICTO VALUE 'E'.
+           77 WS-MODO-PROCESO PIC X VALUE 'C'.
+               88 MODO-FRASE-COMPLETA VALUE 'C'.
+               88 MODO-SUBCADENA VALUE 'S'.
+           77 WS-SUB-INICIO PIC 9(3) VALUE ZERO.
+           77 WS-SUB-FIN PIC 9(3) VALUE ZERO.
+           77 WS-SUB-LONGITUD PIC 9(3) VALUE ZERO.
+           77 WS-SUB-CENTRO PIC 9(3).
+           77 WS-SUB-LO PIC 9(3).
+           77 WS-SUB-HI PIC 9(3).
+           77 WS-SUB-SIGUE PIC X.
+           77 WS-SUB-ACTUAL-LONG PIC 9(3).
+           77 WS-EXC-STATUS PIC XX.
+           77 WS-MAX-EXCEPCIONES PIC 9(3) VALUE 200.
+           77 WS-NUM-EXCEPCIONES PIC 9(3) VALUE ZERO.
+           77 WS-EXC-DESCARTADAS PIC 9(5) VALUE ZERO.
+           77 WS-EXC-IDX PIC 9(3).
+           77 WS-EXCEPCION-APLICADA PIC X VALUE 'N'.
+       01  WS-EXCEPCION-TABLA.
+           05 WS-EXCEPCION OCCURS 200 TIMES.
+               10 WS-EXC-FRASE   PIC X(200).
+               10 WS-EXC-VERDICT PIC X(3).
+       01  WS-HORA-GROUP.
+           05 WS-HORA-HH PIC 99.
+           05 WS-HORA-MM PIC 99.
+           05 WS-HORA-SS PIC 99.
+           05 WS-HORA-CC PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-MODO-COMPARACION FROM ENVIRONMENT "PALINDROMO-MODO"
+           IF NOT MODO-ESTRICTO
+               MOVE 'N' TO WS-MODO-COMPARACION
+           END-IF
+           ACCEPT WS-MODO-PROCESO FROM ENVIRONMENT
+               "PALINDROMO-MODO-PROCESO"
+           IF NOT MODO-SUBCADENA
+               MOVE 'C' TO WS-MODO-PROCESO
+           END-IF
+           PERFORM CARGA-EXCEPCIONES
+           PERFORM LEE-CHECKPOINT
+           OPEN INPUT FRASE-IN-FILE
+           IF WS-FRASEIN-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO FRASEIN, FILE STATUS: "
+                   WS-FRASEIN-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FROM > ZERO
+               OPEN EXTEND RESULT-OUT-FILE
+               IF WS-RESULT-STATUS = "35"
+                   DISPLAY "AVISO: RESULTS NO EXISTE PARA REANUDAR, "
+                       "SE CREA DE NUEVO (CHKPOINT INCONSISTENTE)"
+                   OPEN OUTPUT RESULT-OUT-FILE
+               END-IF
+               PERFORM SALTA-FRASES-PROCESADAS
+               DISPLAY "REANUDANDO EN EL REGISTRO: " WS-RESTART-FROM
+           ELSE
+               OPEN OUTPUT RESULT-OUT-FILE
+           END-IF
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RESULTS, FILE STATUS: "
+                   WS-RESULT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FRASE-IN-FILE INTO FRASE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-FRASES-LEIDAS
+                       PERFORM PROCESA-FRASE
+                       PERFORM ESCRIBE-RESULTADO
+                       PERFORM ESCRIBE-AUDITORIA
+                       IF FUNCTION MOD(WS-FRASES-LEIDAS,
+                               WS-CHKPT-INTERVAL) = ZERO
+                           PERFORM ESCRIBE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FRASE-IN-FILE
+           CLOSE RESULT-OUT-FILE
+           CLOSE AUDIT-FILE
+           PERFORM ESCRIBE-CHECKPOINT
+           DISPLAY "FRASES PROCESADAS: " WS-FRASES-LEIDAS
+           STOP RUN.
+
+      *> Recupera de CHKPOINT el numero del ultimo registro procesado
+      *> en una ejecucion anterior, para saber por donde reanudar si
+      *> este es un restart tras un abend a mitad del fichero. Si no
+      *> existe fichero de checkpoint se arranca desde el principio.
+       LEE-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-FROM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO WS-RESTART-FROM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> En un restart, avanza sobre las frases ya procesadas en la
+      *> ejecucion anterior sin volver a tratarlas, para no duplicar
+      *> filas en RESULTS ni en AUDITLOG.
+       SALTA-FRASES-PROCESADAS.
+           PERFORM UNTIL WS-FRASES-LEIDAS >= WS-RESTART-FROM
+                   OR WS-EOF = 'Y'
+               READ FRASE-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-FRASES-LEIDAS
+               END-READ
+           END-PERFORM.
+
+      *> Graba en CHKPOINT el numero del ultimo registro procesado,
+      *> sobreescribiendo el valor anterior, para que un restart
+      *> posterior sepa por donde continuar.
+       ESCRIBE-CHECKPOINT.
+           MOVE WS-FRASES-LEIDAS TO CHECKPOINT-REC
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESA-FRASE.
+           MOVE 1 TO I
+           MOVE 'N' TO WS-MATCH-FAILED
+           MOVE FUNCTION LOWER-CASE(FRASE) TO FRASE
+           PERFORM BUSCA-EXCEPCION
+           PERFORM VALIDA-FRASE
+           COMPUTE LONG = FUNCTION LENGTH
+                              (FUNCTION TRIM(WS-CLEAN-FRASE, TRAILING))
+           DIVIDE LONG BY 2 GIVING MITAD REMAINDER RESTO
+           MOVE LONG TO J
+           IF WS-EXCEPCION-APLICADA = 'N'
+               PERFORM UNTIL I > MITAD OR WS-MATCH-FAILED = 'Y'
+                   PERFORM UNTIL J < MITAD OR WS-MATCH-FAILED = 'Y'
+                       MOVE WS-CLEAN-FRASE(I:LONG) TO CARACI
+                       IF CARACI = SPACE
+                           ADD 1 TO I
+                           MOVE WS-CLEAN-FRASE(I:LONG) TO CARACI
+                       END-IF
+                       MOVE WS-CLEAN-FRASE(J:1) TO CARACJ
+                       IF CARACJ = SPACE
+                           SUBTRACT 1 FROM J
+                           MOVE WS-CLEAN-FRASE(J:1) TO CARACJ
+                       END-IF
+                       IF CARACI = CARACJ
+                           ADD 1 TO I
+                           SUBTRACT 1 FROM J
+                       ELSE
+                           MOVE 'Y' TO WS-MATCH-FAILED
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           IF MODO-SUBCADENA
+               PERFORM BUSCA-SUBCADENA-PALINDROMICA
+           END-IF.
+
+      *> Antes de comprobar la frase por el metodo normal, consulta la
+      *> tabla de excepciones cargada por CARGA-EXCEPCIONES (mantenida
+      *> por PALINDROMO-MAINT) para ver si algun analista ha marcado
+      *> esta frase concreta como excepcion/override manual. Si la
+      *> encuentra, el veredicto de la excepcion sustituye al calculo
+      *> normal y WS-EXCEPCION-APLICADA queda en 'Y' para que
+      *> PROCESA-FRASE no repita la comparacion.
+       BUSCA-EXCEPCION.
+           MOVE 'N' TO WS-EXCEPCION-APLICADA
+           PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-NUM-EXCEPCIONES
+                       OR WS-EXCEPCION-APLICADA = 'Y'
+               IF WS-EXC-FRASE(WS-EXC-IDX) = FRASE
+                   MOVE 'Y' TO WS-EXCEPCION-APLICADA
+                   IF WS-EXC-VERDICT(WS-EXC-IDX) = "NO "
+                       MOVE 'Y' TO WS-MATCH-FAILED
+                   ELSE
+                       MOVE 'N' TO WS-MATCH-FAILED
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Carga en memoria, al arrancar el lote, todas las excepciones
+      *> que PALINDROMO-MAINT haya dejado en EXCEPTNS, para que
+      *> BUSCA-EXCEPCION pueda consultarlas frase a frase sin volver a
+      *> leer el fichero. Si EXCEPTNS no existe todavia (ningun
+      *> mantenimiento se ha ejecutado nunca) el lote sigue adelante
+      *> sin excepciones.
+       CARGA-EXCEPCIONES.
+           MOVE ZERO TO WS-NUM-EXCEPCIONES
+           MOVE ZERO TO WS-EXC-DESCARTADAS
+           OPEN INPUT EXCEPTIONS-FILE
+           IF WS-EXC-STATUS NOT = "35"
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ EXCEPTIONS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-NUM-EXCEPCIONES < WS-MAX-EXCEPCIONES
+                               ADD 1 TO WS-NUM-EXCEPCIONES
+                               MOVE EXC-FRASE
+                                   TO WS-EXC-FRASE(WS-NUM-EXCEPCIONES)
+                               MOVE EXC-VERDICT
+                                   TO WS-EXC-VERDICT(WS-NUM-EXCEPCIONES)
+                           ELSE
+                               ADD 1 TO WS-EXC-DESCARTADAS
+                               DISPLAY "TABLA DE EXCEPCIONES LLENA, "
+                                   "SE DESCARTA: " EXC-FRASE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF
+               CLOSE EXCEPTIONS-FILE
+               IF WS-EXC-DESCARTADAS > ZERO
+                   DISPLAY "EXCEPCIONES DESCARTADAS POR TABLA LLENA: "
+                       WS-EXC-DESCARTADAS
+               END-IF
+           END-IF.
+
+      *> Descarta de la frase cualquier caracter que no sea letra,
+      *> comprimiendo cada tramo de puntuacion/digitos/espacios en un
+      *> unico espacio separador, igual que hace PALINDROMO con las
+      *> frases tecleadas por consola, para que los envios del
+      *> proveedor con comas y apostrofes no fallen por el motivo
+      *> equivocado. En MODO-NORMALIZADO, las vocales acentuadas y la
+      *> ene con virgulilla se reducen antes a su letra base (VER
+      *> NORMALIZA-CARACTER), para que los modismos en castellano del
+      *> proveedor no fallen por comparar un caracter acentuado contra
+      *> el mismo sin acentuar.
+       VALIDA-FRASE.
+           MOVE SPACES TO WS-CLEAN-FRASE
+           MOVE 'N' TO WS-WAS-CLEANED
+           MOVE ZERO TO K2
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 200
+               MOVE FRASE(K:1) TO WS-CHAR
+               IF MODO-NORMALIZADO
+                   PERFORM NORMALIZA-CARACTER
+               END-IF
+               IF WS-CHAR >= "a" AND WS-CHAR <= "z"
+                   ADD 1 TO K2
+                   MOVE WS-CHAR TO WS-CLEAN-FRASE(K2:1)
+               ELSE
+                   IF WS-CHAR NOT = SPACE
+                       MOVE 'Y' TO WS-WAS-CLEANED
+                   END-IF
+                   IF K2 > 0 AND WS-CLEAN-FRASE(K2:1) NOT = SPACE
+                       ADD 1 TO K2
+                       MOVE SPACE TO WS-CLEAN-FRASE(K2:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Reduce vocales acentuadas y la ene con virgulilla (mayusculas
+      *> y minusculas, codificacion Latin-1) a su letra base ASCII,
+      *> para el modo normalizado.
+       NORMALIZA-CARACTER.
+           EVALUATE WS-CHAR
+               WHEN X"E1" WHEN X"C1" MOVE "a" TO WS-CHAR
+               WHEN X"E9" WHEN X"C9" MOVE "e" TO WS-CHAR
+               WHEN X"ED" WHEN X"CD" MOVE "i" TO WS-CHAR
+               WHEN X"F3" WHEN X"D3" MOVE "o" TO WS-CHAR
+               WHEN X"FA" WHEN X"DA" MOVE "u" TO WS-CHAR
+               WHEN X"FC" WHEN X"DC" MOVE "u" TO WS-CHAR
+               WHEN X"F1" WHEN X"D1" MOVE "n" TO WS-CHAR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       ESCRIBE-RESULTADO.
+           MOVE FRASE TO RSLT-FRASE
+           MOVE LONG TO RSLT-LONG
+           MOVE WS-WAS-CLEANED TO RSLT-CLEANED
+           IF WS-MATCH-FAILED = 'Y'
+               MOVE "NO " TO RSLT-VERDICT
+           ELSE
+               MOVE "SI " TO RSLT-VERDICT
+           END-IF
+           IF MODO-SUBCADENA
+               MOVE WS-SUB-INICIO TO RSLT-SUB-INICIO
+               MOVE WS-SUB-FIN TO RSLT-SUB-FIN
+               MOVE WS-SUB-LONGITUD TO RSLT-SUB-LONGITUD
+           ELSE
+               MOVE ZERO TO RSLT-SUB-INICIO
+               MOVE ZERO TO RSLT-SUB-FIN
+               MOVE ZERO TO RSLT-SUB-LONGITUD
+           END-IF
+           WRITE RESULT-OUT-REC.
+
+      *> Deja constancia en AUDITLOG de cada frase del lote, su
+      *> veredicto, la fecha/hora y el usuario que lanzo el job, para
+      *> poder responder preguntas de auditoria sobre que se comprobo
+      *> y cuando.
+       ESCRIBE-AUDITORIA.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-GROUP FROM TIME
+           MOVE FRASE TO AUD-FRASE
+           MOVE RSLT-VERDICT TO AUD-VERDICT
+           STRING WS-FECHA    DELIMITED BY SIZE
+                  WS-HORA-HH  DELIMITED BY SIZE
+                  WS-HORA-MM  DELIMITED BY SIZE
+                  WS-HORA-SS  DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING
+           MOVE WS-USER-ID TO AUD-USER-ID
+           WRITE AUDIT-REC.
+
+      *> Localiza la subcadena palindromica mas larga dentro de
+      *> WS-CLEAN-FRASE probando cada posicion como centro de una
+      *> subcadena de longitud impar y como centro de una de longitud
+      *> par, y expandiendo hacia los extremos mientras los caracteres
+      *> coincidan (VER EXPANDE-CENTRO). Deja el resultado en
+      *> WS-SUB-INICIO, WS-SUB-FIN y WS-SUB-LONGITUD.
+       BUSCA-SUBCADENA-PALINDROMICA.
+           MOVE 1 TO WS-SUB-INICIO
+           MOVE 1 TO WS-SUB-FIN
+           MOVE 1 TO WS-SUB-LONGITUD
+           PERFORM VARYING WS-SUB-CENTRO FROM 1 BY 1
+                   UNTIL WS-SUB-CENTRO > LONG
+               MOVE WS-SUB-CENTRO TO WS-SUB-LO
+               MOVE WS-SUB-CENTRO TO WS-SUB-HI
+               PERFORM EXPANDE-CENTRO
+               MOVE WS-SUB-CENTRO TO WS-SUB-LO
+               ADD 1 TO WS-SUB-CENTRO GIVING WS-SUB-HI
+               PERFORM EXPANDE-CENTRO
+           END-PERFORM.
+
+      *> Expande WS-SUB-LO/WS-SUB-HI hacia afuera mientras sigan
+      *> dentro de la frase y sus caracteres coincidan; al terminar,
+      *> si la subcadena resultante (WS-SUB-LO+1 .. WS-SUB-HI-1) es
+      *> mayor que la mejor encontrada hasta ahora, la sustituye. El
+      *> chequeo de WS-SUB-LO = 0 va antes de la referencia a
+      *> WS-CLEAN-FRASE(WS-SUB-LO:1) para no acceder nunca a la
+      *> posicion cero.
+       EXPANDE-CENTRO.
+           MOVE 'S' TO WS-SUB-SIGUE
+           PERFORM UNTIL WS-SUB-SIGUE = 'N'
+               IF WS-SUB-LO = 0 OR WS-SUB-HI > LONG
+                   MOVE 'N' TO WS-SUB-SIGUE
+               ELSE
+                   IF WS-CLEAN-FRASE(WS-SUB-LO:1) =
+                           WS-CLEAN-FRASE(WS-SUB-HI:1)
+                       SUBTRACT 1 FROM WS-SUB-LO
+                       ADD 1 TO WS-SUB-HI
+                   ELSE
+                       MOVE 'N' TO WS-SUB-SIGUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE WS-SUB-ACTUAL-LONG = WS-SUB-HI - WS-SUB-LO - 1
+           IF WS-SUB-ACTUAL-LONG > WS-SUB-LONGITUD
+               ADD 1 TO WS-SUB-LO GIVING WS-SUB-INICIO
+               SUBTRACT 1 FROM WS-SUB-HI GIVING WS-SUB-FIN
+               MOVE WS-SUB-ACTUAL-LONG TO WS-SUB-LONGITUD
+           END-IF.
+
+       END PROGRAM PALINDROMO-BATCH.
