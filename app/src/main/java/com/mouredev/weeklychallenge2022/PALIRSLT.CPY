@@ -0,0 +1,12 @@
+      *> PALIRSLT - Layout comun de la fila de resultados que
+      *> PALINDROMO-BATCH escribe en RESULTS y que PALINDROMO-RPT lee
+      *> de vuelta. Cualquier cambio de longitud o de campos se hace
+      *> aqui una unica vez para que el escritor y el lector del
+      *> fichero RESULTS no se puedan desincronizar.
+           05 RSLT-FRASE          PIC X(200).
+           05 RSLT-LONG           PIC 9(3).
+           05 RSLT-VERDICT        PIC X(3).
+           05 RSLT-CLEANED        PIC X.
+           05 RSLT-SUB-INICIO     PIC 9(3).
+           05 RSLT-SUB-FIN        PIC 9(3).
+           05 RSLT-SUB-LONGITUD   PIC 9(3).
