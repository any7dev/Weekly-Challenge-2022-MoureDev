@@ -8,47 +8,233 @@
       */
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PALINDROMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUD-FRASE       PIC X(200).
+           05 AUD-VERDICT     PIC X(3).
+           05 AUD-TIMESTAMP   PIC X(14).
+           05 AUD-USER-ID     PIC X(20).
        WORKING-STORAGE SECTION.
-           77 FRASE PIC X(200).
-           77 RESTO PIC 9.
-           77 MITAD PIC 9(2).
-           77 I PIC 9(2) VALUE 1.
-           77 J PIC 9(2).
-           77 LONG PIC 9(3).
+           COPY PALIFRAS.
+           77 I PIC 9(3) VALUE 1.
+           77 J PIC 9(3).
            77 CARACI PIC X.
            77 CARACJ PIC X.
+           77 WS-CLEAN-FRASE PIC X(200).
+           77 WS-WAS-CLEANED PIC X VALUE 'N'.
+           77 WS-CHAR PIC X.
+           77 K PIC 9(3).
+           77 K2 PIC 9(3).
+           77 WS-MATCH-FAILED PIC X VALUE 'N'.
+           77 WS-AUDIT-STATUS PIC XX.
+           77 WS-FECHA PIC 9(8).
+           77 WS-MODO-COMPARACION PIC X VALUE 'N'.
+               88 MODO-NORMALIZADO VALUE 'N'.
+               88 MODO-ESTRICTO VALUE 'E'.
+           77 WS-MODO-PROCESO PIC X VALUE 'C'.
+               88 MODO-FRASE-COMPLETA VALUE 'C'.
+               88 MODO-SUBCADENA VALUE 'S'.
+           77 WS-SUB-INICIO PIC 9(3) VALUE ZERO.
+           77 WS-SUB-FIN PIC 9(3) VALUE ZERO.
+           77 WS-SUB-LONGITUD PIC 9(3) VALUE ZERO.
+           77 WS-SUB-CENTRO PIC 9(3).
+           77 WS-SUB-LO PIC 9(3).
+           77 WS-SUB-HI PIC 9(3).
+           77 WS-SUB-SIGUE PIC X.
+           77 WS-SUB-ACTUAL-LONG PIC 9(3).
+       01  WS-HORA-GROUP.
+           05 WS-HORA-HH PIC 99.
+           05 WS-HORA-MM PIC 99.
+           05 WS-HORA-SS PIC 99.
+           05 WS-HORA-CC PIC 99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-MODO-COMPARACION FROM ENVIRONMENT "PALINDROMO-MODO"
+           IF NOT MODO-ESTRICTO
+               MOVE 'N' TO WS-MODO-COMPARACION
+           END-IF
+           ACCEPT WS-MODO-PROCESO FROM ENVIRONMENT
+               "PALINDROMO-MODO-PROCESO"
+           IF NOT MODO-SUBCADENA
+               MOVE 'C' TO WS-MODO-PROCESO
+           END-IF
            DISPLAY "INTRODUCE LA FRASE O PALABRA: ".
            ACCEPT FRASE.
            MOVE FUNCTION LOWER-CASE(FRASE) TO FRASE.
+           PERFORM VALIDA-FRASE.
+           IF WS-WAS-CLEANED = 'Y'
+               DISPLAY "AVISO: SE HAN DESCARTADO CARACTERES NO "
+                   "ALFABETICOS DE LA FRASE"
+           END-IF.
            COMPUTE LONG = FUNCTION LENGTH
-                              (FUNCTION TRIM(FRASE, TRAILING)).
+                              (FUNCTION TRIM(WS-CLEAN-FRASE, TRAILING)).
            DIVIDE LONG BY 2 GIVING MITAD REMAINDER RESTO.
            MOVE LONG TO J.
-           PERFORM UNTIL I > MITAD
-               PERFORM UNTIL J < MITAD
-                   MOVE FRASE(I:LONG) TO CARACI
+           PERFORM UNTIL I > MITAD OR WS-MATCH-FAILED = 'Y'
+               PERFORM UNTIL J < MITAD OR WS-MATCH-FAILED = 'Y'
+                   MOVE WS-CLEAN-FRASE(I:LONG) TO CARACI
                    IF CARACI = SPACE
                        ADD 1 TO I
-                       MOVE FRASE(I:LONG) TO CARACI
+                       MOVE WS-CLEAN-FRASE(I:LONG) TO CARACI
                    END-IF
-                   MOVE FRASE(J:1) TO CARACJ
+                   MOVE WS-CLEAN-FRASE(J:1) TO CARACJ
                    IF CARACJ = SPACE
                        SUBTRACT 1 FROM J
-                       MOVE FRASE(J:1) TO CARACJ
+                       MOVE WS-CLEAN-FRASE(J:1) TO CARACJ
                    END-IF
                    IF CARACI = CARACJ
                        ADD 1 TO I
                        SUBTRACT 1 FROM J
                    ELSE
-                       DISPLAY "NO ES PALINDROMO"
-                       STOP RUN
+                       MOVE 'Y' TO WS-MATCH-FAILED
                    END-IF
                END-PERFORM
            END-PERFORM.
-           DISPLAY "PALINDROMO"
+           PERFORM ESCRIBE-AUDITORIA.
+           IF WS-MATCH-FAILED = 'Y'
+               DISPLAY "NO ES PALINDROMO"
+           ELSE
+               DISPLAY "PALINDROMO"
+           END-IF.
+           IF MODO-SUBCADENA
+               PERFORM BUSCA-SUBCADENA-PALINDROMICA
+               DISPLAY "SUBCADENA PALINDROMICA MAS LARGA: "
+                   WS-CLEAN-FRASE(WS-SUB-INICIO:WS-SUB-LONGITUD)
+               DISPLAY "INICIO: " WS-SUB-INICIO " FIN: " WS-SUB-FIN
+           END-IF.
            STOP RUN.
+
+      *> Deja constancia en AUDITLOG de la frase comprobada, el
+      *> veredicto, la fecha/hora y el usuario que lanzo el programa,
+      *> para poder responder preguntas de auditoria sobre que se
+      *> comprobo y cuando.
+       ESCRIBE-AUDITORIA.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-GROUP FROM TIME
+           MOVE FRASE TO AUD-FRASE
+           IF WS-MATCH-FAILED = 'Y'
+               MOVE "NO " TO AUD-VERDICT
+           ELSE
+               MOVE "SI " TO AUD-VERDICT
+           END-IF
+           STRING WS-FECHA    DELIMITED BY SIZE
+                  WS-HORA-HH  DELIMITED BY SIZE
+                  WS-HORA-MM  DELIMITED BY SIZE
+                  WS-HORA-SS  DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING
+           ACCEPT AUD-USER-ID FROM ENVIRONMENT "USER"
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
+      *> Descarta de la frase cualquier caracter que no sea letra,
+      *> comprimiendo cada tramo de puntuacion/digitos/espacios en un
+      *> unico espacio separador, para que frases como
+      *> "a man, a plan, a canal: panama" se comparen solo por sus
+      *> letras sin que la puntuacion deje huecos dobles. Las frases
+      *> que han necesitado limpieza quedan marcadas en WS-WAS-CLEANED.
+      *> En MODO-NORMALIZADO, antes de decidir si el caracter es una
+      *> letra, las vocales acentuadas y la ene con virgulilla se
+      *> normalizan a su letra base (VER NORMALIZA-CARACTER), para que
+      *> los modismos en castellano no fallen por comparar un caracter
+      *> acentuado contra el mismo sin acentuar.
+       VALIDA-FRASE.
+           MOVE SPACES TO WS-CLEAN-FRASE
+           MOVE 'N' TO WS-WAS-CLEANED
+           MOVE ZERO TO K2
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 200
+               MOVE FRASE(K:1) TO WS-CHAR
+               IF MODO-NORMALIZADO
+                   PERFORM NORMALIZA-CARACTER
+               END-IF
+               IF WS-CHAR >= "a" AND WS-CHAR <= "z"
+                   ADD 1 TO K2
+                   MOVE WS-CHAR TO WS-CLEAN-FRASE(K2:1)
+               ELSE
+                   IF WS-CHAR NOT = SPACE
+                       MOVE 'Y' TO WS-WAS-CLEANED
+                   END-IF
+                   IF K2 > 0 AND WS-CLEAN-FRASE(K2:1) NOT = SPACE
+                       ADD 1 TO K2
+                       MOVE SPACE TO WS-CLEAN-FRASE(K2:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Reduce vocales acentuadas y la ene con virgulilla (mayusculas
+      *> y minusculas, codificacion Latin-1) a su letra base ASCII, en
+      *> ambos sentidos de comparacion, para el modo normalizado.
+       NORMALIZA-CARACTER.
+           EVALUATE WS-CHAR
+               WHEN X"E1" WHEN X"C1" MOVE "a" TO WS-CHAR
+               WHEN X"E9" WHEN X"C9" MOVE "e" TO WS-CHAR
+               WHEN X"ED" WHEN X"CD" MOVE "i" TO WS-CHAR
+               WHEN X"F3" WHEN X"D3" MOVE "o" TO WS-CHAR
+               WHEN X"FA" WHEN X"DA" MOVE "u" TO WS-CHAR
+               WHEN X"FC" WHEN X"DC" MOVE "u" TO WS-CHAR
+               WHEN X"F1" WHEN X"D1" MOVE "n" TO WS-CHAR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> Localiza la subcadena palindromica mas larga dentro de
+      *> WS-CLEAN-FRASE probando cada posicion como centro de una
+      *> subcadena de longitud impar y como centro de una de longitud
+      *> par, y expandiendo hacia los extremos mientras los caracteres
+      *> coincidan (VER EXPANDE-CENTRO). Deja el resultado en
+      *> WS-SUB-INICIO, WS-SUB-FIN y WS-SUB-LONGITUD.
+       BUSCA-SUBCADENA-PALINDROMICA.
+           MOVE 1 TO WS-SUB-INICIO
+           MOVE 1 TO WS-SUB-FIN
+           MOVE 1 TO WS-SUB-LONGITUD
+           PERFORM VARYING WS-SUB-CENTRO FROM 1 BY 1
+                   UNTIL WS-SUB-CENTRO > LONG
+               MOVE WS-SUB-CENTRO TO WS-SUB-LO
+               MOVE WS-SUB-CENTRO TO WS-SUB-HI
+               PERFORM EXPANDE-CENTRO
+               MOVE WS-SUB-CENTRO TO WS-SUB-LO
+               ADD 1 TO WS-SUB-CENTRO GIVING WS-SUB-HI
+               PERFORM EXPANDE-CENTRO
+           END-PERFORM.
+
+      *> Expande WS-SUB-LO/WS-SUB-HI hacia afuera mientras sigan
+      *> dentro de la frase y sus caracteres coincidan; al terminar,
+      *> si la subcadena resultante (WS-SUB-LO+1 .. WS-SUB-HI-1) es
+      *> mayor que la mejor encontrada hasta ahora, la sustituye. El
+      *> chequeo de WS-SUB-LO = 0 va antes de la referencia a
+      *> WS-CLEAN-FRASE(WS-SUB-LO:1) para no acceder nunca a la
+      *> posicion cero.
+       EXPANDE-CENTRO.
+           MOVE 'S' TO WS-SUB-SIGUE
+           PERFORM UNTIL WS-SUB-SIGUE = 'N'
+               IF WS-SUB-LO = 0 OR WS-SUB-HI > LONG
+                   MOVE 'N' TO WS-SUB-SIGUE
+               ELSE
+                   IF WS-CLEAN-FRASE(WS-SUB-LO:1) =
+                           WS-CLEAN-FRASE(WS-SUB-HI:1)
+                       SUBTRACT 1 FROM WS-SUB-LO
+                       ADD 1 TO WS-SUB-HI
+                   ELSE
+                       MOVE 'N' TO WS-SUB-SIGUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE WS-SUB-ACTUAL-LONG = WS-SUB-HI - WS-SUB-LO - 1
+           IF WS-SUB-ACTUAL-LONG > WS-SUB-LONGITUD
+               ADD 1 TO WS-SUB-LO GIVING WS-SUB-INICIO
+               SUBTRACT 1 FROM WS-SUB-HI GIVING WS-SUB-FIN
+               MOVE WS-SUB-ACTUAL-LONG TO WS-SUB-LONGITUD
+           END-IF.
        END PROGRAM PALINDROMO.
