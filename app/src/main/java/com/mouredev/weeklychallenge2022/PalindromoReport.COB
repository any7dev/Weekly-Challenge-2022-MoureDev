@@ -0,0 +1,112 @@
+      *> Lee el fichero de resultados generado por PALINDROMO-BATCH y
+      *> produce un resumen de la ejecucion (probados, aciertos,
+      *> fallos, frase mas larga y porcentaje de palindromos).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINDROMO-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-IN-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT SUMMARY-OUT-FILE ASSIGN TO "SUMMARY"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-IN-FILE.
+       01  RESULT-IN-REC.
+           COPY PALIRSLT.
+       FD  SUMMARY-OUT-FILE.
+       01  SUMMARY-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           77 WS-EOF PIC X VALUE 'N'.
+           77 WS-COUNT-TESTED PIC 9(9) VALUE ZERO.
+           77 WS-COUNT-PASSED PIC 9(9) VALUE ZERO.
+           77 WS-COUNT-FAILED PIC 9(9) VALUE ZERO.
+           77 WS-LONGEST PIC 9(3) VALUE ZERO.
+           77 WS-PERCENT PIC 999V99 VALUE ZERO.
+           77 WS-PERCENT-EDIT PIC ZZ9.99.
+           77 WS-RESULT-STATUS PIC XX.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT RESULT-IN-FILE
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RESULTS, FILE STATUS: "
+                   WS-RESULT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ RESULT-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM ACUMULA-RESULTADO
+               END-READ
+           END-PERFORM
+           CLOSE RESULT-IN-FILE
+           IF WS-COUNT-TESTED > ZERO
+               COMPUTE WS-PERCENT ROUNDED =
+                   (WS-COUNT-PASSED / WS-COUNT-TESTED) * 100
+           END-IF
+           MOVE WS-PERCENT TO WS-PERCENT-EDIT
+           OPEN OUTPUT SUMMARY-OUT-FILE
+           PERFORM ESCRIBE-RESUMEN
+           CLOSE SUMMARY-OUT-FILE
+           STOP RUN.
+
+       ACUMULA-RESULTADO.
+           ADD 1 TO WS-COUNT-TESTED
+           IF RSLT-VERDICT = "SI "
+               ADD 1 TO WS-COUNT-PASSED
+           ELSE
+               ADD 1 TO WS-COUNT-FAILED
+           END-IF
+           IF RSLT-LONG > WS-LONGEST
+               MOVE RSLT-LONG TO WS-LONGEST
+           END-IF.
+
+       ESCRIBE-RESUMEN.
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "RESUMEN EJECUCION PALINDROMO-BATCH" DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FRASES PROBADAS : " DELIMITED BY SIZE
+               WS-COUNT-TESTED DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "PALINDROMOS     : " DELIMITED BY SIZE
+               WS-COUNT-PASSED DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "NO PALINDROMOS  : " DELIMITED BY SIZE
+               WS-COUNT-FAILED DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FRASE MAS LARGA : " DELIMITED BY SIZE
+               WS-LONGEST DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "PORCENTAJE OK   : " DELIMITED BY SIZE
+               WS-PERCENT-EDIT DELIMITED BY SIZE
+               " %" DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE.
+
+       END PROGRAM PALINDROMO-RPT.
