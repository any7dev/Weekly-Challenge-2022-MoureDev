@@ -0,0 +1,197 @@
+      *> Programa de mantenimiento de excepciones/overrides para la
+      *> suite PALINDROMO. Aplica transacciones de alta/baja de
+      *> MAINTIN sobre el fichero maestro EXCEPTNS (leido y
+      *> reescrito completo, como hace PALINDROMO-BATCH con
+      *> CHKPOINT), para que un analista pueda forzar el veredicto de
+      *> frases concretas sin tocar el codigo de comparacion.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINDROMO-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-IN-FILE ASSIGN TO "MAINTIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINTIN-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTNS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-IN-FILE.
+       01  MAINT-IN-REC.
+           05 MAINT-ACCION    PIC X.
+           05 MAINT-FRASE     PIC X(200).
+           05 MAINT-VERDICT   PIC X(3).
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-REC.
+           COPY PALEXCPT.
+       WORKING-STORAGE SECTION.
+           77 WS-EOF PIC X VALUE 'N'.
+           77 WS-EXC-STATUS PIC XX.
+           77 WS-MAINTIN-STATUS PIC XX.
+           77 WS-MAX-EXCEPCIONES PIC 9(3) VALUE 200.
+           77 WS-NUM-EXCEPCIONES PIC 9(3) VALUE ZERO.
+           77 WS-EXC-IDX PIC 9(3).
+           77 WS-EXC-SHIFT PIC 9(3).
+           77 WS-ENCONTRADO PIC X VALUE 'N'.
+           77 WS-TRANS-LEIDAS PIC 9(5) VALUE ZERO.
+           77 WS-TRANS-ALTAS PIC 9(5) VALUE ZERO.
+           77 WS-TRANS-BAJAS PIC 9(5) VALUE ZERO.
+           77 WS-TRANS-RECHAZADAS PIC 9(5) VALUE ZERO.
+       01  WS-EXCEPCION-TABLA.
+           05 WS-EXCEPCION OCCURS 200 TIMES.
+               10 WS-EXC-FRASE   PIC X(200).
+               10 WS-EXC-VERDICT PIC X(3).
+               10 WS-EXC-MOTIVO  PIC X(40).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CARGA-EXCEPCIONES
+           OPEN INPUT MAINT-IN-FILE
+           IF WS-MAINTIN-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO MAINTIN, FILE STATUS: "
+                   WS-MAINTIN-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MAINT-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-LEIDAS
+                       MOVE FUNCTION LOWER-CASE(MAINT-FRASE)
+                           TO MAINT-FRASE
+                       PERFORM APLICA-TRANSACCION
+               END-READ
+           END-PERFORM
+           CLOSE MAINT-IN-FILE
+           PERFORM GRABA-EXCEPCIONES
+           DISPLAY "TRANSACCIONES LEIDAS    : " WS-TRANS-LEIDAS
+           DISPLAY "ALTAS/ACTUALIZACIONES   : " WS-TRANS-ALTAS
+           DISPLAY "BAJAS                   : " WS-TRANS-BAJAS
+           DISPLAY "TRANSACCIONES RECHAZADAS: " WS-TRANS-RECHAZADAS
+           IF WS-TRANS-RECHAZADAS > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> Carga en memoria el fichero maestro de excepciones anterior
+      *> para aplicar las transacciones sobre la tabla. Si EXCEPTNS
+      *> no existe todavia, arranca con la tabla vacia (primer
+      *> mantenimiento del sistema).
+       CARGA-EXCEPCIONES.
+           MOVE ZERO TO WS-NUM-EXCEPCIONES
+           OPEN INPUT EXCEPTIONS-FILE
+           IF WS-EXC-STATUS NOT = "35"
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ EXCEPTIONS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-NUM-EXCEPCIONES < WS-MAX-EXCEPCIONES
+                               ADD 1 TO WS-NUM-EXCEPCIONES
+                               MOVE EXC-FRASE
+                                   TO WS-EXC-FRASE(WS-NUM-EXCEPCIONES)
+                               MOVE EXC-VERDICT
+                                   TO WS-EXC-VERDICT(WS-NUM-EXCEPCIONES)
+                               MOVE EXC-MOTIVO
+                                   TO WS-EXC-MOTIVO(WS-NUM-EXCEPCIONES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF
+               CLOSE EXCEPTIONS-FILE
+           END-IF.
+
+      *> Reescribe EXCEPTNS completo con el contenido actual de la
+      *> tabla, ya con las transacciones de esta ejecucion aplicadas.
+       GRABA-EXCEPCIONES.
+           OPEN OUTPUT EXCEPTIONS-FILE
+           PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-NUM-EXCEPCIONES
+               MOVE WS-EXC-FRASE(WS-EXC-IDX) TO EXC-FRASE
+               MOVE WS-EXC-VERDICT(WS-EXC-IDX) TO EXC-VERDICT
+               MOVE WS-EXC-MOTIVO(WS-EXC-IDX) TO EXC-MOTIVO
+               WRITE EXCEPTIONS-REC
+           END-PERFORM
+           CLOSE EXCEPTIONS-FILE.
+
+      *> Aplica una transaccion de MAINTIN: 'A' da de alta la
+      *> excepcion o actualiza el veredicto si ya existia, 'B' la
+      *> elimina de la tabla. Cualquier otro codigo, o un veredicto
+      *> que no sea SI/NO en un alta, se rechaza y se informa por
+      *> consola sin detener el proceso.
+       APLICA-TRANSACCION.
+           PERFORM BUSCA-EXCEPCION-POR-FRASE
+           EVALUATE MAINT-ACCION
+               WHEN 'A'
+                   IF MAINT-VERDICT = "SI " OR MAINT-VERDICT = "NO "
+                       IF WS-ENCONTRADO = 'Y'
+                           MOVE MAINT-VERDICT
+                               TO WS-EXC-VERDICT(WS-EXC-IDX)
+                       ELSE
+                           IF WS-NUM-EXCEPCIONES < WS-MAX-EXCEPCIONES
+                               ADD 1 TO WS-NUM-EXCEPCIONES
+                               MOVE MAINT-FRASE
+                                   TO WS-EXC-FRASE(WS-NUM-EXCEPCIONES)
+                               MOVE MAINT-VERDICT
+                                   TO WS-EXC-VERDICT(WS-NUM-EXCEPCIONES)
+                               MOVE "MANTENIMIENTO MANUAL"
+                                   TO WS-EXC-MOTIVO(WS-NUM-EXCEPCIONES)
+                           ELSE
+                               ADD 1 TO WS-TRANS-RECHAZADAS
+                               DISPLAY "TABLA DE EXCEPCIONES LLENA: "
+                                   MAINT-FRASE
+                           END-IF
+                       END-IF
+                       ADD 1 TO WS-TRANS-ALTAS
+                   ELSE
+                       ADD 1 TO WS-TRANS-RECHAZADAS
+                       DISPLAY "VEREDICTO INVALIDO EN ALTA: "
+                           MAINT-FRASE
+                   END-IF
+               WHEN 'B'
+                   IF WS-ENCONTRADO = 'Y'
+                       PERFORM ELIMINA-EXCEPCION
+                       ADD 1 TO WS-TRANS-BAJAS
+                   ELSE
+                       ADD 1 TO WS-TRANS-RECHAZADAS
+                       DISPLAY "BAJA NO ENCONTRADA: " MAINT-FRASE
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO WS-TRANS-RECHAZADAS
+                   DISPLAY "ACCION DE MANTENIMIENTO DESCONOCIDA: "
+                       MAINT-ACCION
+           END-EVALUATE.
+
+      *> Busca MAINT-FRASE en la tabla de excepciones. Deja
+      *> WS-ENCONTRADO a 'Y' y WS-EXC-IDX en la posicion encontrada,
+      *> o WS-ENCONTRADO a 'N' si no esta en la tabla.
+       BUSCA-EXCEPCION-POR-FRASE.
+           MOVE 'N' TO WS-ENCONTRADO
+           PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-NUM-EXCEPCIONES
+                       OR WS-ENCONTRADO = 'Y'
+               IF WS-EXC-FRASE(WS-EXC-IDX) = MAINT-FRASE
+                   MOVE 'Y' TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+      *> Elimina de la tabla la excepcion en WS-EXC-IDX (encontrada
+      *> por BUSCA-EXCEPCION-POR-FRASE), desplazando una posicion
+      *> hacia arriba el resto de entradas.
+       ELIMINA-EXCEPCION.
+           MOVE WS-EXC-IDX TO WS-EXC-SHIFT
+           PERFORM UNTIL WS-EXC-SHIFT >= WS-NUM-EXCEPCIONES
+               MOVE WS-EXC-FRASE(WS-EXC-SHIFT + 1)
+                   TO WS-EXC-FRASE(WS-EXC-SHIFT)
+               MOVE WS-EXC-VERDICT(WS-EXC-SHIFT + 1)
+                   TO WS-EXC-VERDICT(WS-EXC-SHIFT)
+               MOVE WS-EXC-MOTIVO(WS-EXC-SHIFT + 1)
+                   TO WS-EXC-MOTIVO(WS-EXC-SHIFT)
+               ADD 1 TO WS-EXC-SHIFT
+           END-PERFORM
+           SUBTRACT 1 FROM WS-NUM-EXCEPCIONES.
+
+       END PROGRAM PALINDROMO-MAINT.
