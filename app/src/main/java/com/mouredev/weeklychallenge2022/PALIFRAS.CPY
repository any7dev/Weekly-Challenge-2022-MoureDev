@@ -0,0 +1,9 @@
+      *> PALIFRAS - Campos comunes de la suite de palindromos
+      *> (PALINDROMO, PALINDROMO-BATCH, PALINDROMO-RPT y programas
+      *> asociados). Cualquier cambio de longitud o formato de estos
+      *> campos se hace aqui una unica vez para que todos los
+      *> programas de la suite queden sincronizados.
+           77 FRASE PIC X(200).
+           77 LONG  PIC 9(3).
+           77 MITAD PIC 9(3).
+           77 RESTO PIC 9.
