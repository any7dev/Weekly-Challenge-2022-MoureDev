@@ -0,0 +1,9 @@
+      *> PALEXCPT - Layout comun de la fila de excepciones que
+      *> PALINDROMO-MAINT escribe en EXCEPTNS y que PALINDROMO-BATCH
+      *> lee de vuelta en CARGA-EXCEPCIONES. Cualquier cambio de
+      *> longitud o de campos se hace aqui una unica vez para que el
+      *> escritor y el lector del fichero EXCEPTNS no se puedan
+      *> desincronizar.
+           05 EXC-FRASE       PIC X(200).
+           05 EXC-VERDICT     PIC X(3).
+           05 EXC-MOTIVO      PIC X(40).
